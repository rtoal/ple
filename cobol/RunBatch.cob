@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RunBatch.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RC PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'RunBatch: starting nightly reference tables job'
+           CALL 'ClockHands'
+           MOVE RETURN-CODE TO WS-RC
+           IF WS-RC = 0
+               DISPLAY 'RunBatch: ClockHands completed normally'
+               CALL 'Triples'
+               MOVE RETURN-CODE TO WS-RC
+               IF WS-RC = 0
+                   DISPLAY 'RunBatch: Triples completed normally'
+               ELSE
+                   DISPLAY 'RunBatch: Triples failed, return code '
+                       WS-RC
+               END-IF
+           ELSE
+               DISPLAY 'RunBatch: ClockHands failed, return code '
+                   WS-RC
+               DISPLAY 'RunBatch: skipping Triples'
+           END-IF
+           MOVE WS-RC TO RETURN-CODE.
+           STOP RUN.
+       END PROGRAM RunBatch.

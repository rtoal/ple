@@ -1,21 +1,357 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ClockHands.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERLAP-FILE ASSIGN TO 'CLKHANDS.OVERLAP.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVERLAP-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'CLKHANDS.CONTROL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'CLKHANDS.REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO 'BATCH.RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'CLKHANDS.EXCEPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OVERLAP-FILE.
+       01  OVERLAP-RECORD.
+           05 OVL-I PIC 9(2).
+           05 OVL-H PIC 9(2).
+           05 OVL-M PIC 9(2).
+           05 OVL-S PIC 9(2).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-PERIOD-SECONDS PIC 9(5).
+           05 CTL-OVERLAP-COUNT PIC 9(2).
+           05 CTL-HOUR-BASE PIC 9(2).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(81).
+
+       FD  RUN-LOG-FILE.
+           COPY RUNLOG.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE PIC X(81).
+
        WORKING-STORAGE SECTION.
+       01 WS-CONTROL-STATUS PIC XX.
+       01 WS-OVERLAP-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-EXCEPTION-STATUS PIC XX.
+       01 WS-RUNLOG-STATUS PIC XX.
+       01 WS-START-TIMESTAMP PIC X(21).
+       01 WS-END-TIMESTAMP PIC X(21).
+       01 WS-PERIOD-SECONDS PIC 9(5) VALUE 43200.
+       01 WS-OVERLAP-COUNT PIC 9(2) VALUE 11.
+       01 WS-HOUR-BASE PIC 9(2) VALUE 12.
        01 I PIC 9(2).
        01 T PIC 9(5).
        01 H PIC 9(2).
        01 M PIC 9(2).
        01 S PIC 9(2).
 
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
+       01 WS-RUN-DATE-DISPLAY PIC X(10).
+       01 WS-PAGE-NO PIC 9(3) VALUE 0.
+       01 WS-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(10) VALUE 'ClockHands'.
+           05 FILLER PIC X(23) VALUE
+               ' HAND-OVERLAP SCHEDULE '.
+           05 FILLER PIC X(10) VALUE 'PAGE '.
+           05 HL1-PAGE-NO PIC ZZ9.
+       01 HEADING-LINE-2.
+           05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05 HL2-RUN-DATE PIC X(10).
+       01 HEADING-LINE-3.
+           05 FILLER PIC X(6) VALUE 'NBR'.
+           05 FILLER PIC X(6) VALUE 'TIME'.
+       01 PAGE-BREAK-LINE PIC X(20) VALUE '-- PAGE BREAK --'.
+
+       01 DETAIL-LINE.
+           05 DL-SEQ PIC ZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DL-H PIC Z9.
+           05 FILLER PIC X(1) VALUE ':'.
+           05 DL-M PIC 99.
+           05 FILLER PIC X(1) VALUE ':'.
+           05 DL-S PIC 99.
+
+       01 WS-T-FULL PIC 9(5).
+       01 WS-CHECK-MINUTES PIC 9(5).
+       01 WS-CHECK-H PIC 9(2).
+       01 WS-CHECK-M PIC 9(2).
+       01 WS-CHECK-S PIC 9(2).
+       01 WS-CHECK-TOTAL PIC 9(5).
+       01 WS-EXCEPTION-COUNT PIC 9(3) VALUE 0.
+       01 WS-LOG-RECORD-COUNT PIC 9(7) VALUE 0.
+
+       01 EXCEPTION-HEADING-1.
+           05 FILLER PIC X(10) VALUE 'ClockHands'.
+           05 FILLER PIC X(22) VALUE
+               ' OVERLAP EXCEPTIONS  '.
+       01 EXCEPTION-HEADING-2.
+           05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+           05 EH2-RUN-DATE PIC X(10).
+       01 EXCEPTION-DETAIL-LINE.
+           05 FILLER PIC X(19) VALUE 'MISMATCH AT ENTRY '.
+           05 ED-SEQ PIC ZZ9.
+           05 FILLER PIC X(11) VALUE '  COMPUTED '.
+           05 ED-COMPUTED-H PIC Z9.
+           05 FILLER PIC X(1) VALUE ':'.
+           05 ED-COMPUTED-M PIC 99.
+           05 FILLER PIC X(1) VALUE ':'.
+           05 ED-COMPUTED-S PIC 99.
+           05 FILLER PIC X(15) VALUE '  ORIGINAL-SEC '.
+           05 ED-ORIGINAL-TOTAL PIC ZZZZ9.
+           05 FILLER PIC X(15) VALUE '  REBUILT-SEC '.
+           05 ED-CHECK-TOTAL PIC ZZZZ9.
+       01 EXCEPTION-SUMMARY-LINE.
+           05 FILLER PIC X(28) VALUE
+               'EXCEPTIONS FOUND: '.
+           05 ES-COUNT PIC ZZ9.
+
        PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I >= 11
-               COMPUTE T = (I + 0.5) * 43200 / 11
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP
+           PERFORM READ-CONTROL-CARD
+           IF WS-PERIOD-SECONDS = 0 OR WS-OVERLAP-COUNT = 0
+               MOVE 0 TO WS-LOG-RECORD-COUNT
+               PERFORM WRITE-RUN-LOG
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+           OPEN OUTPUT OVERLAP-FILE
+           IF WS-OVERLAP-STATUS NOT = '00'
+               MOVE 0 TO WS-LOG-RECORD-COUNT
+               PERFORM WRITE-RUN-LOG
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               CLOSE OVERLAP-FILE
+               MOVE 0 TO WS-LOG-RECORD-COUNT
+               PERFORM WRITE-RUN-LOG
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               CLOSE OVERLAP-FILE
+               CLOSE REPORT-FILE
+               MOVE 0 TO WS-LOG-RECORD-COUNT
+               PERFORM WRITE-RUN-LOG
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           WRITE EXCEPTION-LINE FROM EXCEPTION-HEADING-1
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               PERFORM ABEND-EXCEPTION-WRITE-FAILURE
+           END-IF
+           MOVE WS-RUN-DATE-DISPLAY TO EH2-RUN-DATE
+           WRITE EXCEPTION-LINE FROM EXCEPTION-HEADING-2
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               PERFORM ABEND-EXCEPTION-WRITE-FAILURE
+           END-IF
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               PERFORM ABEND-EXCEPTION-WRITE-FAILURE
+           END-IF
+           PERFORM VARYING I FROM 0 BY 1 UNTIL I >= WS-OVERLAP-COUNT
+               COMPUTE T = (I + 0.5) * WS-PERIOD-SECONDS
+                   / WS-OVERLAP-COUNT
+               MOVE T TO WS-T-FULL
                DIVIDE T BY 3600 GIVING H REMAINDER T
                DIVIDE T BY 60 GIVING M REMAINDER S
-               IF H EQUAL TO 0 SET H TO 12 END-IF
-               DISPLAY H, ":", M, ":", S
-           END-PERFORM.
-           STOP RUN.
+               IF WS-HOUR-BASE = 12 AND H EQUAL TO 0
+                   SET H TO 12
+               END-IF
+      *> Independent cross-check: rebuild H/M/S from WS-T-FULL by a
+      *> different route (minutes first, via FUNCTION INTEGER-PART)
+      *> instead of reversing the DIVIDE chain above, then apply the
+      *> same hour-base display rule before comparing component by
+      *> component.
+               COMPUTE WS-CHECK-MINUTES =
+                   FUNCTION INTEGER-PART(WS-T-FULL / 60)
+               COMPUTE WS-CHECK-S = WS-T-FULL - WS-CHECK-MINUTES * 60
+               COMPUTE WS-CHECK-H =
+                   FUNCTION INTEGER-PART(WS-CHECK-MINUTES / 60)
+               COMPUTE WS-CHECK-M =
+                   WS-CHECK-MINUTES - WS-CHECK-H * 60
+               COMPUTE WS-CHECK-TOTAL = WS-CHECK-H * 3600
+                   + WS-CHECK-M * 60 + WS-CHECK-S
+               IF WS-HOUR-BASE = 12 AND WS-CHECK-H EQUAL TO 0
+                   SET WS-CHECK-H TO 12
+               END-IF
+               IF H NOT = WS-CHECK-H OR M NOT = WS-CHECK-M
+                       OR S NOT = WS-CHECK-S
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE I TO ED-SEQ
+                   MOVE H TO ED-COMPUTED-H
+                   MOVE M TO ED-COMPUTED-M
+                   MOVE S TO ED-COMPUTED-S
+                   MOVE WS-T-FULL TO ED-ORIGINAL-TOTAL
+                   MOVE WS-CHECK-TOTAL TO ED-CHECK-TOTAL
+                   WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE
+                   IF WS-EXCEPTION-STATUS NOT = '00'
+                       PERFORM ABEND-EXCEPTION-WRITE-FAILURE
+                   END-IF
+               END-IF
+               MOVE I TO OVL-I
+               MOVE H TO OVL-H
+               MOVE M TO OVL-M
+               MOVE S TO OVL-S
+               WRITE OVERLAP-RECORD
+               IF WS-OVERLAP-STATUS NOT = '00'
+                   PERFORM ABEND-OVERLAP-WRITE-FAILURE
+               END-IF
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-HEADING
+               END-IF
+               IF WS-PAGE-NO = 0
+                   PERFORM WRITE-HEADING
+               END-IF
+               MOVE I TO DL-SEQ
+               MOVE H TO DL-H
+               MOVE M TO DL-M
+               MOVE S TO DL-S
+               WRITE REPORT-LINE FROM DETAIL-LINE
+               IF WS-REPORT-STATUS NOT = '00'
+                   PERFORM ABEND-REPORT-WRITE-FAILURE
+               END-IF
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM
+           MOVE WS-EXCEPTION-COUNT TO ES-COUNT
+           WRITE EXCEPTION-LINE FROM EXCEPTION-SUMMARY-LINE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               PERFORM ABEND-EXCEPTION-WRITE-FAILURE
+           END-IF
+           CLOSE OVERLAP-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           MOVE WS-OVERLAP-COUNT TO WS-LOG-RECORD-COUNT
+           PERFORM WRITE-RUN-LOG
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-PERIOD-SECONDS TO WS-PERIOD-SECONDS
+                       MOVE CTL-OVERLAP-COUNT TO WS-OVERLAP-COUNT
+                       MOVE CTL-HOUR-BASE TO WS-HOUR-BASE
+                       IF WS-HOUR-BASE = 0
+                           MOVE 12 TO WS-HOUR-BASE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       WRITE-HEADING.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO HL1-PAGE-NO
+           MOVE WS-RUN-DATE-DISPLAY TO HL2-RUN-DATE
+           IF WS-PAGE-NO = 1
+               WRITE REPORT-LINE FROM HEADING-LINE-1
+               IF WS-REPORT-STATUS NOT = '00'
+                   PERFORM ABEND-REPORT-WRITE-FAILURE
+               END-IF
+           ELSE
+               WRITE REPORT-LINE FROM PAGE-BREAK-LINE
+               IF WS-REPORT-STATUS NOT = '00'
+                   PERFORM ABEND-REPORT-WRITE-FAILURE
+               END-IF
+               WRITE REPORT-LINE FROM HEADING-LINE-1
+               IF WS-REPORT-STATUS NOT = '00'
+                   PERFORM ABEND-REPORT-WRITE-FAILURE
+               END-IF
+           END-IF
+           WRITE REPORT-LINE FROM HEADING-LINE-2
+           IF WS-REPORT-STATUS NOT = '00'
+               PERFORM ABEND-REPORT-WRITE-FAILURE
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = '00'
+               PERFORM ABEND-REPORT-WRITE-FAILURE
+           END-IF
+           WRITE REPORT-LINE FROM HEADING-LINE-3
+           IF WS-REPORT-STATUS NOT = '00'
+               PERFORM ABEND-REPORT-WRITE-FAILURE
+           END-IF
+           MOVE 0 TO WS-LINE-COUNT.
+
+       ABEND-OVERLAP-WRITE-FAILURE.
+           DISPLAY 'ClockHands: OVERLAP-FILE WRITE ERROR, STATUS '
+               WS-OVERLAP-STATUS
+           CLOSE OVERLAP-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           MOVE 0 TO WS-LOG-RECORD-COUNT
+           PERFORM WRITE-RUN-LOG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       ABEND-REPORT-WRITE-FAILURE.
+           DISPLAY 'ClockHands: REPORT-FILE WRITE ERROR, STATUS '
+               WS-REPORT-STATUS
+           CLOSE OVERLAP-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           MOVE 0 TO WS-LOG-RECORD-COUNT
+           PERFORM WRITE-RUN-LOG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       ABEND-EXCEPTION-WRITE-FAILURE.
+           DISPLAY 'ClockHands: EXCEPTION-FILE WRITE ERROR, STATUS '
+               WS-EXCEPTION-STATUS
+           CLOSE OVERLAP-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           MOVE 0 TO WS-LOG-RECORD-COUNT
+           PERFORM WRITE-RUN-LOG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+           MOVE 'ClockHands' TO RL-PROGRAM-NAME
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP
+           MOVE WS-LOG-RECORD-COUNT TO RL-RECORD-COUNT
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           IF WS-RUNLOG-STATUS = '00'
+               WRITE RUN-LOG-RECORD
+               CLOSE RUN-LOG-FILE
+           END-IF.
+
        END PROGRAM ClockHands.

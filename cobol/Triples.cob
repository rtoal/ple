@@ -1,27 +1,293 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Triples.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRIPLES-FILE ASSIGN TO 'TRIPLES.MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRP-KEY
+               ALTERNATE RECORD KEY IS TRP-HYP WITH DUPLICATES
+               FILE STATUS IS WS-TRP-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'TRIPLES.CONTROL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'TRIPLES.CHECKPOINT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO 'BATCH.RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRIPLES-FILE.
+       01  TRIPLES-RECORD.
+           05 TRP-KEY.
+               10 TRP-HYP PIC 9(3).
+               10 TRP-SEQ-NO PIC 9(4).
+           05 TRP-LEG1 PIC 9(3).
+           05 TRP-LEG2 PIC 9(3).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-C-LIMIT PIC 9(3).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-C PIC 9(3).
+           05 CKPT-MATCH-COUNT-IN-C PIC 9(3).
+           05 CKPT-REC-NO PIC 9(4).
+           05 CKPT-PRIMITIVE-COUNT PIC 9(4).
+           05 CKPT-MULTIPLE-COUNT PIC 9(4).
+           05 CKPT-DECADE-INDEX PIC 9(2).
+           05 CKPT-DECADE-COUNT PIC 9(4).
+
+       FD  RUN-LOG-FILE.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
-       01 A PIC 9(2).
-       01 B PIC 9(2).
-       01 C PIC 9(2).
-       01 LEG1 PIC Z9.
-       01 LEG2 PIC Z9.
-       01 HYP PIC Z9.
+       01 WS-TRP-STATUS PIC XX.
+       01 WS-CTL-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-RUNLOG-STATUS PIC XX.
+       01 WS-START-TIMESTAMP PIC X(21).
+       01 WS-END-TIMESTAMP PIC X(21).
+       01 WS-REC-NO PIC 9(4) VALUE 0.
+       01 WS-C-LIMIT PIC 9(3) VALUE 40.
+       01 WS-START-C PIC 9(3) VALUE 1.
+       01 WS-RESUMING PIC X VALUE 'N'.
+           88 WS-IS-RESUMING VALUE 'Y'.
+       01 A PIC 9(3).
+       01 B PIC 9(3).
+       01 C PIC 9(3).
+       01 LEG1 PIC ZZ9.
+       01 LEG2 PIC ZZ9.
+       01 HYP PIC ZZ9.
+
+       01 WS-GCD-X PIC 9(3).
+       01 WS-GCD-Y PIC 9(3).
+       01 WS-GCD-TEMP PIC 9(3).
+       01 WS-GCD-QUOT PIC 9(3).
+       01 WS-GCD-RESULT PIC 9(3).
+       01 WS-GCD-DISPLAY PIC ZZ9.
+       01 WS-FLAG-TEXT PIC X(20).
+       01 WS-PRIMITIVE-COUNT PIC 9(4) VALUE 0.
+       01 WS-MULTIPLE-COUNT PIC 9(4) VALUE 0.
+       01 WS-MATCH-COUNT-IN-C PIC 9(3) VALUE 0.
+       01 WS-SKIP-REMAINING PIC 9(3) VALUE 0.
+       01 WS-LOG-RECORD-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-FIRST-DECADE PIC X VALUE 'Y'.
+       01 WS-CURRENT-DECADE PIC 9(2).
+       01 WS-DECADE-INDEX PIC 9(2).
+       01 WS-DECADE-COUNT PIC 9(4) VALUE 0.
+       01 WS-DECADE-LOW PIC 9(3).
+       01 WS-DECADE-HIGH PIC 9(3).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING C FROM 1 BY 1 UNTIL C > 40
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP
+           PERFORM READ-CONTROL-CARD
+           IF WS-C-LIMIT = 0
+               MOVE 0 TO WS-LOG-RECORD-COUNT
+               PERFORM WRITE-RUN-LOG
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM READ-CHECKPOINT
+           IF WS-IS-RESUMING
+               OPEN I-O TRIPLES-FILE
+           ELSE
+               OPEN OUTPUT TRIPLES-FILE
+           END-IF
+           IF WS-TRP-STATUS NOT = '00'
+               MOVE 0 TO WS-LOG-RECORD-COUNT
+               PERFORM WRITE-RUN-LOG
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM VARYING C FROM WS-START-C BY 1
+                   UNTIL C > WS-C-LIMIT
+               PERFORM CHECK-DECADE-BREAK
+               IF NOT (WS-IS-RESUMING AND C = WS-START-C)
+                   MOVE 0 TO WS-MATCH-COUNT-IN-C
+                   MOVE 0 TO WS-SKIP-REMAINING
+               END-IF
                PERFORM VARYING B FROM 1 BY 1 UNTIL B > C
                    PERFORM VARYING A FROM 1 BY 1 UNTIL A > B
                        IF A * A + B * B EQUAL TO C * C
-                           SET LEG1 TO A
-                           SET LEG2 TO B
-                           SET HYP TO C
-                           DISPLAY LEG1, ', ', LEG2, ', ', HYP
+                           IF WS-SKIP-REMAINING > 0
+                               SUBTRACT 1 FROM WS-SKIP-REMAINING
+                           ELSE
+                               SET LEG1 TO A
+                               SET LEG2 TO B
+                               SET HYP TO C
+                               PERFORM COMPUTE-GCD
+                               MOVE SPACES TO WS-FLAG-TEXT
+                               IF WS-GCD-RESULT = 1
+                                   ADD 1 TO WS-PRIMITIVE-COUNT
+                                   MOVE 'PRIMITIVE' TO WS-FLAG-TEXT
+                               ELSE
+                                   ADD 1 TO WS-MULTIPLE-COUNT
+                                   MOVE WS-GCD-RESULT TO WS-GCD-DISPLAY
+                                   STRING 'MULTIPLE-OF-'
+                                       FUNCTION TRIM(WS-GCD-DISPLAY)
+                                       DELIMITED BY SIZE
+                                       INTO WS-FLAG-TEXT
+                               END-IF
+                               DISPLAY LEG1, ', ', LEG2, ', ', HYP,
+                                   '  ', WS-FLAG-TEXT
+                               ADD 1 TO WS-DECADE-COUNT
+                               ADD 1 TO WS-REC-NO
+                               ADD 1 TO WS-MATCH-COUNT-IN-C
+                               MOVE C TO TRP-HYP
+                               MOVE WS-REC-NO TO TRP-SEQ-NO
+                               MOVE A TO TRP-LEG1
+                               MOVE B TO TRP-LEG2
+                               WRITE TRIPLES-RECORD
+                               IF WS-TRP-STATUS NOT = '00'
+                                   PERFORM ABEND-TRIPLES-WRITE-FAILURE
+                               END-IF
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
                        END-IF
                    END-PERFORM
                END-PERFORM
-           END-PERFORM.
-           STOP RUN.
+           END-PERFORM
+           PERFORM PRINT-DECADE-SUBTOTAL
+           CLOSE TRIPLES-FILE
+           DISPLAY 'PRIMITIVE TRIPLES: ', WS-PRIMITIVE-COUNT
+           DISPLAY 'MULTIPLE TRIPLES:  ', WS-MULTIPLE-COUNT
+           DISPLAY 'GRAND TOTAL:       ', WS-REC-NO
+           PERFORM CLEAR-CHECKPOINT
+           MOVE WS-REC-NO TO WS-LOG-RECORD-COUNT
+           PERFORM WRITE-RUN-LOG
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       COMPUTE-GCD.
+           MOVE A TO WS-GCD-X
+           MOVE B TO WS-GCD-Y
+           PERFORM UNTIL WS-GCD-Y = 0
+               MOVE WS-GCD-Y TO WS-GCD-TEMP
+               DIVIDE WS-GCD-X BY WS-GCD-Y
+                   GIVING WS-GCD-QUOT REMAINDER WS-GCD-Y
+               MOVE WS-GCD-TEMP TO WS-GCD-X
+           END-PERFORM
+           MOVE WS-GCD-X TO WS-GCD-RESULT.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-C-LIMIT TO WS-C-LIMIT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-C TO WS-START-C
+                       MOVE CKPT-MATCH-COUNT-IN-C TO WS-MATCH-COUNT-IN-C
+                       MOVE CKPT-MATCH-COUNT-IN-C TO WS-SKIP-REMAINING
+                       MOVE CKPT-REC-NO TO WS-REC-NO
+                       MOVE CKPT-PRIMITIVE-COUNT TO WS-PRIMITIVE-COUNT
+                       MOVE CKPT-MULTIPLE-COUNT TO WS-MULTIPLE-COUNT
+                       MOVE CKPT-DECADE-INDEX TO WS-CURRENT-DECADE
+                       MOVE CKPT-DECADE-COUNT TO WS-DECADE-COUNT
+                       MOVE 'N' TO WS-FIRST-DECADE
+                       SET WS-IS-RESUMING TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE C TO CKPT-LAST-C
+           MOVE WS-MATCH-COUNT-IN-C TO CKPT-MATCH-COUNT-IN-C
+           MOVE WS-REC-NO TO CKPT-REC-NO
+           MOVE WS-PRIMITIVE-COUNT TO CKPT-PRIMITIVE-COUNT
+           MOVE WS-MULTIPLE-COUNT TO CKPT-MULTIPLE-COUNT
+           MOVE WS-CURRENT-DECADE TO CKPT-DECADE-INDEX
+           MOVE WS-DECADE-COUNT TO CKPT-DECADE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               CLOSE TRIPLES-FILE
+               PERFORM ABEND-CHECKPOINT-FAILURE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = '00'
+               CLOSE TRIPLES-FILE
+               PERFORM ABEND-CHECKPOINT-FAILURE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               PERFORM ABEND-CHECKPOINT-FAILURE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       ABEND-CHECKPOINT-FAILURE.
+           DISPLAY 'Triples: CHECKPOINT-FILE ERROR, STATUS '
+               WS-CKPT-STATUS
+           MOVE WS-REC-NO TO WS-LOG-RECORD-COUNT
+           PERFORM WRITE-RUN-LOG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       ABEND-TRIPLES-WRITE-FAILURE.
+           DISPLAY 'Triples: TRIPLES-FILE WRITE ERROR, STATUS '
+               WS-TRP-STATUS
+           CLOSE TRIPLES-FILE
+           MOVE WS-REC-NO TO WS-LOG-RECORD-COUNT
+           PERFORM WRITE-RUN-LOG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       CHECK-DECADE-BREAK.
+           COMPUTE WS-DECADE-INDEX = (C - 1) / 10
+           IF WS-FIRST-DECADE = 'Y'
+               MOVE WS-DECADE-INDEX TO WS-CURRENT-DECADE
+               MOVE 'N' TO WS-FIRST-DECADE
+           ELSE
+               IF WS-DECADE-INDEX NOT = WS-CURRENT-DECADE
+                   PERFORM PRINT-DECADE-SUBTOTAL
+                   MOVE WS-DECADE-INDEX TO WS-CURRENT-DECADE
+                   MOVE 0 TO WS-DECADE-COUNT
+               END-IF
+           END-IF.
+
+       PRINT-DECADE-SUBTOTAL.
+           IF WS-FIRST-DECADE = 'N'
+               COMPUTE WS-DECADE-LOW = WS-CURRENT-DECADE * 10 + 1
+               COMPUTE WS-DECADE-HIGH = WS-CURRENT-DECADE * 10 + 10
+               DISPLAY '  HYP ', WS-DECADE-LOW, '-', WS-DECADE-HIGH,
+                   ': ', WS-DECADE-COUNT, ' TRIPLES'
+           END-IF.
+
+       WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+           MOVE 'Triples' TO RL-PROGRAM-NAME
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP
+           MOVE WS-LOG-RECORD-COUNT TO RL-RECORD-COUNT
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           IF WS-RUNLOG-STATUS = '00'
+               WRITE RUN-LOG-RECORD
+               CLOSE RUN-LOG-FILE
+           END-IF.
+
        END PROGRAM Triples.

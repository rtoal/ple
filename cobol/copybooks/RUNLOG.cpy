@@ -0,0 +1,5 @@
+       01  RUN-LOG-RECORD.
+           05 RL-PROGRAM-NAME PIC X(10).
+           05 RL-START-TIMESTAMP PIC X(21).
+           05 RL-END-TIMESTAMP PIC X(21).
+           05 RL-RECORD-COUNT PIC 9(7).
